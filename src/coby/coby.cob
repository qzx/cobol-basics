@@ -4,38 +4,265 @@
        AUTHOR. Freyr Gudjonsson.
        DATE-WRITTEN. July 20th 2024
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PersonMaster ASSIGN TO DYNAMIC WS-Master-File-Name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Master-Status.
+           SELECT TxnInFile ASSIGN TO DYNAMIC WS-Txn-In-File-Name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Txn-In-Status.
+           SELECT TxnRptFile ASSIGN TO DYNAMIC WS-Txn-Rpt-File-Name
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
         FILE SECTION.
+        FD PersonMaster.
+        01 PersonMasterRec.
+          02 PM-Kennitala-Key PIC X(10).
+          02 PM-UserName PIC X(30).
+
+        FD TxnInFile.
+        01 TxnInRec.
+          02 TXN-Account PIC X(10).
+          02 TXN-Date PIC 9(8).
+          02 TXN-Sign PIC X.
+          02 TXN-Amount PIC 9(7)V99.
+
+        FD TxnRptFile.
+        01 TxnRptRec PIC X(80).
+
         WORKING-STORAGE SECTION.
+      *>
+      *> PUT YOUR VARIABLES HERE BRO
+      *>
        01 UserName PIC X(30) VALUE "Freyr".
-       01 Num1 PIC 9 VALUE ZEROS.
-       01 Num2 PIC 9 VALUE ZEROS.
-       01 Total PIC 99 VALUE 0.
+       01 WS-Entered-Name PIC X(30) VALUE SPACES.
        01 Kennitala.
-         02 Birth PIC 999999.
-         02 Nonce PIC 99.
+         02 Birth.
+           03 BDay.
+             04 BDay1 PIC 9 VALUE 0.
+             04 BDay2 PIC 9 VALUE 0.
+           03 BMon.
+             04 BMon1 PIC 9 VALUE 0.
+             04 BMon2 PIC 9 VALUE 0.
+           03 BYear.
+             04 BYear1 PIC 9 VALUE 0.
+             04 BYear2 PIC 9 VALUE 0.
+         02 Nonce.
+           03 Nonce1 PIC 9 VALUE 0.
+           03 Nonce2 PIC 9 VALUE 0.
          02 ParityBit PIC 9.
          02 Century PIC 9.
        01 PIValue CONSTANT AS 3.14.
       *> ZERO, ZEROES
-      *> SPACE SPACES 
+      *> SPACE SPACES
       *> HIGH-VALUE(S)
-      *> LOW-VALUE(S) 
+      *> LOW-VALUE(S)
+
+       01 WS-Master-File-Name PIC X(40) VALUE "PERSMAST.DAT".
+       01 WS-Master-Status PIC XX VALUE "00".
+       01 WS-Kennitala-Key PIC X(10) VALUE SPACES.
+       01 WS-Duplicate-Flag PIC X VALUE "N".
+
+      *> Kennitala checksum validation (same mod-11 logic as kennicheck)
+       01 WS-CheckSumSum PIC 9999 VALUE 0.
+       01 WS-CheckSumTest PIC 9 VALUE 0.
+       01 WS-Kennitala-OK PIC X VALUE "N".
+       01 WS-Kennitala-Attempts PIC 99 VALUE 0.
+       01 WS-Kennitala-Max-Attempts PIC 99 VALUE 5.
+
+      *> Transaction ledger - post dated account transactions and
+      *> accumulate a running balance per account.
+       01 WS-Txn-In-File-Name PIC X(40) VALUE "TXNIN.DAT".
+       01 WS-Txn-Rpt-File-Name PIC X(40) VALUE "TXNRPT.DAT".
+       01 WS-Txn-In-Status PIC XX VALUE "00".
+       01 WS-Txn-EOF-Flag PIC X VALUE "N".
+       01 WS-Txn-Amount-Signed PIC S9(7)V99 VALUE 0.
+       01 WS-Txn-Balance-Display PIC -(6)9.99.
+       01 WS-Account-Table.
+         02 WS-Account-Entry OCCURS 50 TIMES INDEXED BY WS-Acct-Idx.
+           03 WS-Acct-ID PIC X(10) VALUE SPACES.
+           03 WS-Acct-Balance PIC S9(7)V99 VALUE 0.
+       01 WS-Account-Count PIC 99 VALUE 0.
+       01 WS-Acct-Overflow-Flag PIC X VALUE "N".
+       01 WS-Mode PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
-           DISPLAY "What is ur naem " WITH NO ADVANCING
-ACCEPT UserName
-           DISPLAY "Hello " UserName
-           MOVE ZERO TO UserName
-           DISPLAY UserName
-           DISPLAY "Enter two vals to sum "
-ACCEPT Num1
-ACCEPT Num2
-           COMPUTE Total = Num1 + Num2
-           DISPLAY Num1 " + " Num2 " = " Total
-           DISPLAY "Hver er kennitala? "
-ACCEPT Kennitala
-           DISPLAY Birth
-
-
-             STOP RUN.
+       0000-MAIN.
+           DISPLAY "Coby - Person & Ledger Management"
+           DISPLAY "1. Register a person"
+           DISPLAY "2. Post transactions and print balance report"
+           DISPLAY "Select mode: " WITH NO ADVANCING
+           ACCEPT WS-Mode
+           EVALUATE WS-Mode
+               WHEN 1
+                   DISPLAY "What is ur naem " WITH NO ADVANCING
+                   ACCEPT UserName
+                   MOVE UserName TO WS-Entered-Name
+                   DISPLAY "Hello " UserName
+                   MOVE ZERO TO UserName
+                   DISPLAY UserName
+                   PERFORM 3000-REGISTER-PERSON
+               WHEN 2
+                   PERFORM 4000-PROCESS-TRANSACTIONS
+               WHEN OTHER
+                   DISPLAY "Invalid selection."
+           END-EVALUATE
+           GOBACK.
+
+       3000-REGISTER-PERSON.
+           PERFORM 3300-ACCEPT-VALID-KENNITALA
+           IF WS-Kennitala-OK NOT = "Y"
+               DISPLAY "Too many invalid kennitala attempts - "
+                   "registration cancelled."
+           ELSE
+               DISPLAY Birth
+               MOVE SPACES TO WS-Kennitala-Key
+               STRING Birth DELIMITED BY SIZE
+                      Nonce DELIMITED BY SIZE
+                      ParityBit DELIMITED BY SIZE
+                      Century DELIMITED BY SIZE
+                      INTO WS-Kennitala-Key
+               PERFORM 3100-CHECK-DUPLICATE-KEY
+               IF WS-Duplicate-Flag = "Y"
+                   DISPLAY "REJECTED: this kennitala is already "
+                       "registered."
+               ELSE
+                   PERFORM 3200-APPEND-PERSON-RECORD
+                   DISPLAY "Registered " WS-Entered-Name
+                       " with kennitala " Kennitala
+               END-IF
+           END-IF.
+
+      *> No ISAM/indexed file handler is built into this GnuCOBOL
+      *> runtime, so PersonMaster is a line-sequential file and the
+      *> "index" on the full kennitala key is a linear scan on every
+      *> registration attempt - functionally a keyed duplicate check,
+      *> just not a true ORGANIZATION INDEXED file.
+       3100-CHECK-DUPLICATE-KEY.
+           MOVE "N" TO WS-Duplicate-Flag
+           OPEN INPUT PersonMaster
+           IF WS-Master-Status = "00"
+               PERFORM UNTIL WS-Master-Status NOT = "00"
+                   READ PersonMaster
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PM-Kennitala-Key = WS-Kennitala-Key
+                               MOVE "Y" TO WS-Duplicate-Flag
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PersonMaster
+           END-IF.
+
+       3200-APPEND-PERSON-RECORD.
+           MOVE WS-Kennitala-Key TO PM-Kennitala-Key
+           MOVE WS-Entered-Name TO PM-UserName
+           OPEN EXTEND PersonMaster
+           IF WS-Master-Status NOT = "00"
+               OPEN OUTPUT PersonMaster
+           END-IF
+           WRITE PersonMasterRec
+           CLOSE PersonMaster.
+
+       3300-ACCEPT-VALID-KENNITALA.
+           MOVE "N" TO WS-Kennitala-OK
+           MOVE 0 TO WS-Kennitala-Attempts
+           PERFORM UNTIL WS-Kennitala-OK = "Y"
+                   OR WS-Kennitala-Attempts >= WS-Kennitala-Max-Attempts
+               DISPLAY "Hver er kennitala? "
+               ACCEPT Kennitala
+               ADD 1 TO WS-Kennitala-Attempts
+               PERFORM 3350-VALIDATE-KENNITALA-CHECKSUM
+               IF WS-CheckSumTest = ParityBit
+                   MOVE "Y" TO WS-Kennitala-OK
+               ELSE
+                   DISPLAY "Invalid kennitala - checksum failed, "
+                       "try again."
+               END-IF
+           END-PERFORM.
+
+       3350-VALIDATE-KENNITALA-CHECKSUM.
+           COMPUTE WS-CheckSumSum = (3*BDay1 + 2*BDay2 + 7*BMon1 +
+               6*BMon2 + 5*BYear1 + 4*BYear2 + 3*Nonce1 + 2*Nonce2)
+           PERFORM UNTIL WS-CheckSumSum < 12
+               COMPUTE WS-CheckSumSum = WS-CheckSumSum - 11
+           END-PERFORM
+           IF WS-CheckSumSum = 0
+               MOVE 0 TO WS-CheckSumTest
+           ELSE
+               COMPUTE WS-CheckSumTest = 11 - WS-CheckSumSum
+           END-IF.
+
+       4000-PROCESS-TRANSACTIONS.
+           MOVE "N" TO WS-Txn-EOF-Flag
+           MOVE 0 TO WS-Account-Count
+           OPEN INPUT TxnInFile
+           IF WS-Txn-In-Status NOT = "00"
+               DISPLAY "No transaction file found (" WS-Txn-In-File-Name
+                   "), skipping ledger posting."
+           ELSE
+               PERFORM UNTIL WS-Txn-EOF-Flag = "Y"
+                   READ TxnInFile
+                       AT END
+                           MOVE "Y" TO WS-Txn-EOF-Flag
+                       NOT AT END
+                           PERFORM 4100-POST-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TxnInFile
+               OPEN OUTPUT TxnRptFile
+               PERFORM 4200-WRITE-BALANCE-REPORT
+               CLOSE TxnRptFile
+               DISPLAY "Balance report written to " WS-Txn-Rpt-File-Name
+           END-IF.
+
+       4100-POST-TRANSACTION.
+           IF TXN-Sign = "-"
+               COMPUTE WS-Txn-Amount-Signed = 0 - TXN-Amount
+           ELSE
+               MOVE TXN-Amount TO WS-Txn-Amount-Signed
+           END-IF
+           PERFORM 4110-FIND-OR-ADD-ACCOUNT
+           IF WS-Acct-Overflow-Flag NOT = "Y"
+               ADD WS-Txn-Amount-Signed TO WS-Acct-Balance(WS-Acct-Idx)
+           END-IF.
+
+       4110-FIND-OR-ADD-ACCOUNT.
+           MOVE "N" TO WS-Acct-Overflow-Flag
+           PERFORM VARYING WS-Acct-Idx FROM 1 BY 1
+                   UNTIL WS-Acct-Idx > WS-Account-Count
+                       OR WS-Acct-ID(WS-Acct-Idx) = TXN-Account
+           END-PERFORM
+           IF WS-Acct-Idx > WS-Account-Count
+               IF WS-Account-Count >= 50
+                   MOVE "Y" TO WS-Acct-Overflow-Flag
+                   DISPLAY "Account table full (50 max) - skipping "
+                       "account " TXN-Account
+               ELSE
+                   ADD 1 TO WS-Account-Count
+                   MOVE WS-Account-Count TO WS-Acct-Idx
+                   MOVE TXN-Account TO WS-Acct-ID(WS-Acct-Idx)
+                   MOVE 0 TO WS-Acct-Balance(WS-Acct-Idx)
+               END-IF
+           END-IF.
+
+       4200-WRITE-BALANCE-REPORT.
+           MOVE SPACES TO TxnRptRec
+           STRING "Account Balance Report" DELIMITED BY SIZE
+                  INTO TxnRptRec
+           WRITE TxnRptRec
+           PERFORM VARYING WS-Acct-Idx FROM 1 BY 1
+                   UNTIL WS-Acct-Idx > WS-Account-Count
+               MOVE WS-Acct-Balance(WS-Acct-Idx) TO
+                   WS-Txn-Balance-Display
+               MOVE SPACES TO TxnRptRec
+               STRING "Account: " DELIMITED BY SIZE
+                      WS-Acct-ID(WS-Acct-Idx) DELIMITED BY SIZE
+                      "   Balance: " DELIMITED BY SIZE
+                      WS-Txn-Balance-Display DELIMITED BY SIZE
+                      INTO TxnRptRec
+               WRITE TxnRptRec
+           END-PERFORM.
