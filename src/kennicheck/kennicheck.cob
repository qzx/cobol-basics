@@ -1,14 +1,52 @@
        >>SOURCE FORMAT FREE
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. coby.
+       PROGRAM-ID. kennicheck.
        AUTHOR. Freyr Gudjonsson.
        DATE-WRITTEN. July 20th 2024
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KenniInFile ASSIGN TO DYNAMIC WS-In-File-Name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-In-Status.
+           SELECT KenniOutFile ASSIGN TO DYNAMIC WS-Out-File-Name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Out-Status.
+           SELECT KenniRptFile ASSIGN TO DYNAMIC WS-Rpt-File-Name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Rpt-Status.
+           SELECT KenniAuditFile ASSIGN TO DYNAMIC WS-Audit-File-Name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+           SELECT KenniRestartFile ASSIGN TO DYNAMIC WS-Restart-File-Name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Restart-Status.
 
        DATA DIVISION.
         FILE SECTION.
+        FD KenniInFile.
+        01 KenniInRec PIC X(10).
+
+        FD KenniOutFile.
+        01 KenniOutRec PIC X(30).
+
+        FD KenniRptFile.
+        01 KenniRptRec PIC X(80).
+
+        FD KenniAuditFile.
+        01 KenniAuditRec PIC X(80).
+
+        FD KenniRestartFile.
+        01 KenniRestartRec.
+          02 RST-Record-Count PIC 9(6).
+          02 RST-Last-Key PIC X(10).
+          02 RST-Valid-Count PIC 9999.
+          02 RST-Invalid-Count PIC 9999.
+          02 RST-Page-Num PIC 999.
+          02 RST-Lines-On-Page PIC 99.
+
         WORKING-STORAGE SECTION.
-      *> 
+      *>
       *> PUT YOUR VARIABLES HERE BRO
       *>
        01 Kennitala.
@@ -16,12 +54,15 @@
            03 BDay.
              04 BDay1 PIC 9 VALUE 0.
              04 BDay2 PIC 9 VALUE 0.
+           03 BDay-Num PIC 99 REDEFINES BDay.
            03 BMon.
              04 BMon1 PIC 9 VALUE 0.
              04 BMon2 PIC 9 VALUE 0.
+           03 BMon-Num PIC 99 REDEFINES BMon.
            03 BYear.
              04 BYear1 PIC 9 VALUE 0.
              04 BYear2 PIC 9 VALUE 0.
+           03 BYear-Num PIC 99 REDEFINES BYear.
          02 KenniRand.
            03 KenniRand1 PIC 9 VALUE 0.
            03 KenniRand2 PIC 9 VALUE 0.
@@ -31,40 +72,390 @@
        01 ModNum PIC 99 VALUE 00.
        01 CheckSumTest PIC 9 VALUE 0.
 
+       01 WS-Mode PIC 9 VALUE 0.
+       01 WS-In-File-Name PIC X(40) VALUE "KENNIIN.DAT".
+       01 WS-Out-File-Name PIC X(40) VALUE "KENNIOUT.DAT".
+       01 WS-Rpt-File-Name PIC X(40) VALUE "KENNIRPT.DAT".
+       01 WS-Audit-File-Name PIC X(40) VALUE "KENNIAUDIT.DAT".
+       01 WS-Restart-File-Name PIC X(40) VALUE "KENNIRST.DAT".
+       01 WS-In-Status PIC XX VALUE "00".
+       01 WS-Out-Status PIC XX VALUE "00".
+       01 WS-Rpt-Status PIC XX VALUE "00".
+       01 WS-EOF-Flag PIC X VALUE "N".
+       01 WS-Valid-Flag PIC X(7) VALUE SPACES.
+
+      *> Checkpoint/restart for long batch runs
+       01 WS-Restart-Status PIC XX VALUE "00".
+       01 WS-Checkpoint-Interval PIC 99 VALUE 10.
+       01 WS-Record-Count PIC 9(6) VALUE 0.
+       01 WS-Skip-Count PIC 9(6) VALUE 0.
+       01 WS-Skip-Sub PIC 9(6) VALUE 0.
+       01 WS-Expected-Last-Key PIC X(10) VALUE SPACES.
+       01 WS-Last-Skipped-Rec PIC X(10) VALUE SPACES.
+       01 WS-Restart-Mismatch-Flag PIC X VALUE "N".
+
+      *> Audit trail timestamp
+       01 WS-Audit-Date PIC 9(8) VALUE 0.
+       01 WS-Audit-Time PIC 9(8) VALUE 0.
+       01 WS-Audit-Status PIC XX VALUE "00".
 
+      *> Paginated report working fields
+       01 WS-Page-Num PIC 999 VALUE 0.
+       01 WS-Lines-On-Page PIC 99 VALUE 99.
+       01 WS-Lines-Per-Page PIC 99 VALUE 20.
+       01 WS-Valid-Count PIC 9999 VALUE 0.
+       01 WS-Invalid-Count PIC 9999 VALUE 0.
+       01 WS-Run-Date-Raw.
+         02 WS-Run-Date-Year PIC 9999.
+         02 WS-Run-Date-Month PIC 99.
+         02 WS-Run-Date-Day PIC 99.
+       01 WS-Run-Date-Display.
+         02 WS-Run-Year PIC 9999.
+         02 FILLER PIC X VALUE "-".
+         02 WS-Run-Month PIC 99.
+         02 FILLER PIC X VALUE "-".
+         02 WS-Run-Day PIC 99.
 
+      *> Icelandic company (fyrirtaekja) kennitalas add 40 to the day
+      *> of registration, so BDay1 (the tens digit of the day) is 4-7
+      *> instead of 0-3 for a person.
+       01 WS-Is-Company PIC X VALUE "N".
+       01 WS-Entity-Type PIC X(7) VALUE SPACES.
+       01 WS-Actual-Day PIC 99 VALUE 0.
+
+      *> Age / adult-minor derivation - Century 9 = 19xx, Century 0 =
+      *> 20xx. The real kennitala scheme only ever issues those two
+      *> century digits, so any other digit is an unrecognized/invalid
+      *> century and age is reported as unknown rather than guessed.
+       01 WS-Full-Year PIC 9999 VALUE 0.
+       01 WS-Age PIC 999 VALUE 0.
+       01 WS-Age-Flag PIC X(7) VALUE SPACES.
+       01 WS-Century-Known PIC X VALUE "Y".
 
        PROCEDURE DIVISION.
-      *> 
-      *> PUT YOUR WORKING CODE HERE
-      *> 
-       DISPLAY "Hver er kennitala? "
-       ACCEPT Kennitala
-       DISPLAY "Dagur: " BDay
-       DISPLAY "Manudur: " BMon
-       DISPLAY "Ar: " BYear
-       DISPLAY "Random Value: " KenniRand
-       DISPLAY "CheckSum bit: " CheckSum
-       DISPLAY "Century: " Century
-       COMPUTE CheckSumSum = (3*BDay1 + 2*BDay2 + 7*BMon1 + 6*BMon2 +
-           5*BYear1 + 4*BYear2 + 3*KenniRand1 + 2*KenniRand2)
-       PERFORM UNTIL CheckSumSum < 12
-           COMPUTE CheckSumSum = CheckSumSum - 11
-           END-PERFORM.
-
-
-       DISPLAY "Computed Bit: " CheckSumSum
-           IF CheckSumSum = 0 
-             MOVE 0 TO CheckSumTest
+       0000-MAIN.
+           DISPLAY "Kennicheck - Kennitala Validator"
+           DISPLAY "1. Check a single kennitala"
+           DISPLAY "2. Batch process a file of kennitalas"
+           DISPLAY "Select mode: " WITH NO ADVANCING
+           ACCEPT WS-Mode
+           EVALUATE WS-Mode
+               WHEN 1
+                   PERFORM 1000-SINGLE-CHECK
+               WHEN 2
+                   PERFORM 2000-BATCH-PROCESS
+               WHEN OTHER
+                   DISPLAY "Invalid selection."
+           END-EVALUATE
+           GOBACK.
+
+       1000-SINGLE-CHECK.
+           DISPLAY "Hver er kennitala? "
+           ACCEPT Kennitala
+           PERFORM 8290-OPEN-AUDIT-FILE
+           PERFORM 8000-VALIDATE-KENNITALA
+           CLOSE KenniAuditFile
+           DISPLAY "Dagur: " BDay
+           DISPLAY "Manudur: " BMon
+           DISPLAY "Ar: " BYear
+           DISPLAY "Random Value: " KenniRand
+           DISPLAY "CheckSum bit: " CheckSum
+           DISPLAY "Century: " Century
+           DISPLAY "Computed Bit: " CheckSumSum
+           DISPLAY "CheckSumTest: " CheckSumTest
+           DISPLAY "Entity Type: " WS-Entity-Type
+           IF WS-Valid-Flag = "VALID"
+               DISPLAY "Valid!"
+               IF WS-Is-Company = "N"
+                   PERFORM 8200-COMPUTE-AGE
+                   DISPLAY "Age: " WS-Age
+                   DISPLAY WS-Age-Flag
+               END-IF
+           ELSE
+               DISPLAY "INVALID!"
+           END-IF.
+
+       2000-BATCH-PROCESS.
+           MOVE "N" TO WS-EOF-Flag
+           MOVE 0 TO WS-Valid-Count
+           MOVE 0 TO WS-Invalid-Count
+           MOVE 0 TO WS-Page-Num
+           MOVE 99 TO WS-Lines-On-Page
+           MOVE 0 TO WS-Record-Count
+           ACCEPT WS-Run-Date-Raw FROM DATE YYYYMMDD
+           MOVE WS-Run-Date-Year TO WS-Run-Year
+           MOVE WS-Run-Date-Month TO WS-Run-Month
+           MOVE WS-Run-Date-Day TO WS-Run-Day
+           MOVE "N" TO WS-Restart-Mismatch-Flag
+           PERFORM 2010-CHECK-RESTART
+           OPEN INPUT KenniInFile
+           IF WS-In-Status NOT = "00"
+               DISPLAY "No kennitala input file found (" WS-In-File-Name
+                   "), skipping batch run."
+           ELSE
+               IF WS-Skip-Count > 0
+                   OPEN EXTEND KenniOutFile
+                   IF WS-Out-Status NOT = "00"
+                       OPEN OUTPUT KenniOutFile
+                   END-IF
+                   OPEN EXTEND KenniRptFile
+                   IF WS-Rpt-Status NOT = "00"
+                       OPEN OUTPUT KenniRptFile
+                   END-IF
+                   PERFORM 2020-SKIP-PROCESSED-RECORDS
+               ELSE
+                   OPEN OUTPUT KenniOutFile
+                   OPEN OUTPUT KenniRptFile
+               END-IF
+               IF WS-Restart-Mismatch-Flag = "Y"
+                   DISPLAY "Restart checkpoint does not match "
+                       "the current input file - the file may have "
+                       "changed since the last run. Aborting batch "
+                       "run without reprocessing; check "
+                       WS-Restart-File-Name " before retrying."
+                   CLOSE KenniOutFile
+                   CLOSE KenniRptFile
+               ELSE
+                   PERFORM 8290-OPEN-AUDIT-FILE
+                   PERFORM UNTIL WS-EOF-Flag = "Y"
+                       READ KenniInFile
+                           AT END
+                               MOVE "Y" TO WS-EOF-Flag
+                           NOT AT END
+                               PERFORM 2100-PROCESS-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE KenniAuditFile
+                   PERFORM 2900-WRITE-SUMMARY
+                   CLOSE KenniOutFile
+                   CLOSE KenniRptFile
+                   PERFORM 2190-CLEAR-RESTART
+                   DISPLAY "Batch processing complete. See "
+                       WS-Out-File-Name
+                   DISPLAY "Report written to " WS-Rpt-File-Name
+               END-IF
+               CLOSE KenniInFile
+           END-IF.
+
+       2010-CHECK-RESTART.
+           MOVE 0 TO WS-Skip-Count
+           MOVE SPACES TO WS-Expected-Last-Key
+           OPEN INPUT KenniRestartFile
+           IF WS-Restart-Status = "00"
+               READ KenniRestartFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RST-Record-Count TO WS-Skip-Count
+                       MOVE RST-Last-Key TO WS-Expected-Last-Key
+                       MOVE RST-Valid-Count TO WS-Valid-Count
+                       MOVE RST-Invalid-Count TO WS-Invalid-Count
+                       MOVE RST-Page-Num TO WS-Page-Num
+                       MOVE RST-Lines-On-Page TO WS-Lines-On-Page
+                       DISPLAY "Resuming batch after record "
+                           WS-Skip-Count
+               END-READ
+               CLOSE KenniRestartFile
+           END-IF.
+
+      *> Positionally skip the records already processed before the
+      *> last checkpoint, then confirm the record at that position
+      *> still matches the key the checkpoint recorded - if the input
+      *> file was reordered or regenerated since the crash, the skip
+      *> count alone would otherwise silently resume against the
+      *> wrong records. Running out of records before the skip count
+      *> is reached (the file is now shorter than the checkpoint
+      *> expects) is also a mismatch, not a clean end of file.
+       2020-SKIP-PROCESSED-RECORDS.
+           MOVE SPACES TO WS-Last-Skipped-Rec
+           PERFORM VARYING WS-Skip-Sub FROM 1 BY 1
+                   UNTIL WS-Skip-Sub > WS-Skip-Count
+               READ KenniInFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Flag
+                       MOVE "Y" TO WS-Restart-Mismatch-Flag
+                   NOT AT END
+                       MOVE KenniInRec TO WS-Last-Skipped-Rec
+               END-READ
+           END-PERFORM
+           MOVE WS-Skip-Count TO WS-Record-Count
+           IF WS-Restart-Mismatch-Flag NOT = "Y"
+                   AND WS-Last-Skipped-Rec NOT = WS-Expected-Last-Key
+               MOVE "Y" TO WS-Restart-Mismatch-Flag
+           END-IF.
+
+       2100-PROCESS-RECORD.
+           MOVE KenniInRec TO Kennitala
+           PERFORM 8000-VALIDATE-KENNITALA
+           MOVE SPACES TO WS-Age-Flag
+           IF WS-Valid-Flag = "VALID"
+               ADD 1 TO WS-Valid-Count
+               IF WS-Is-Company = "N"
+                   PERFORM 8200-COMPUTE-AGE
+               END-IF
            ELSE
-             COMPUTE CheckSumTest = 11 - CheckSumSum
+               ADD 1 TO WS-Invalid-Count
            END-IF
-       DISPLAY "CheckSumTest: " CheckSumTest
- 
-       IF CheckSumTest = CheckSum 
-           DISPLAY "Valid!"
-       ELSE
-           DISPLAY "INVALID!"
+           MOVE SPACES TO KenniOutRec
+           STRING Kennitala DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-Valid-Flag DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-Age-Flag DELIMITED BY SIZE
+                  INTO KenniOutRec
+           WRITE KenniOutRec
+           PERFORM 2200-WRITE-DETAIL-LINE
+           ADD 1 TO WS-Record-Count
+           IF FUNCTION MOD(WS-Record-Count, WS-Checkpoint-Interval) = 0
+               PERFORM 2150-WRITE-CHECKPOINT
+           END-IF.
+
+       2150-WRITE-CHECKPOINT.
+           OPEN OUTPUT KenniRestartFile
+           MOVE WS-Record-Count TO RST-Record-Count
+           MOVE Kennitala TO RST-Last-Key
+           MOVE WS-Valid-Count TO RST-Valid-Count
+           MOVE WS-Invalid-Count TO RST-Invalid-Count
+           MOVE WS-Page-Num TO RST-Page-Num
+           MOVE WS-Lines-On-Page TO RST-Lines-On-Page
+           WRITE KenniRestartRec
+           CLOSE KenniRestartFile.
+
+       2190-CLEAR-RESTART.
+           OPEN OUTPUT KenniRestartFile
+           CLOSE KenniRestartFile.
+
+       2200-WRITE-DETAIL-LINE.
+           IF WS-Lines-On-Page >= WS-Lines-Per-Page
+               PERFORM 2250-WRITE-PAGE-HEADER
+           END-IF
+           MOVE SPACES TO KenniRptRec
+           STRING BDay DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  BMon DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  BYear DELIMITED BY SIZE
+                  "   CheckSum: " DELIMITED BY SIZE
+                  CheckSum DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-Entity-Type DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-Valid-Flag DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-Age-Flag DELIMITED BY SIZE
+                  INTO KenniRptRec
+           WRITE KenniRptRec
+           ADD 1 TO WS-Lines-On-Page.
+
+       2250-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-Page-Num
+           MOVE 0 TO WS-Lines-On-Page
+           MOVE SPACES TO KenniRptRec
+           STRING "Kennicheck Daily Validation Summary   Run Date: "
+                  DELIMITED BY SIZE
+                  WS-Run-Date-Display DELIMITED BY SIZE
+                  "   Page: " DELIMITED BY SIZE
+                  WS-Page-Num DELIMITED BY SIZE
+                  INTO KenniRptRec
+           WRITE KenniRptRec
+           MOVE SPACES TO KenniRptRec
+           STRING "Day/Mon/Year   CheckSum   Entity   Result   Age"
+                  DELIMITED BY SIZE
+                  INTO KenniRptRec
+           WRITE KenniRptRec.
+
+       2900-WRITE-SUMMARY.
+           MOVE SPACES TO KenniRptRec
+           WRITE KenniRptRec
+           MOVE SPACES TO KenniRptRec
+           STRING "Total Valid:   " DELIMITED BY SIZE
+                  WS-Valid-Count DELIMITED BY SIZE
+                  INTO KenniRptRec
+           WRITE KenniRptRec
+           MOVE SPACES TO KenniRptRec
+           STRING "Total Invalid: " DELIMITED BY SIZE
+                  WS-Invalid-Count DELIMITED BY SIZE
+                  INTO KenniRptRec
+           WRITE KenniRptRec.
+
+       8000-VALIDATE-KENNITALA.
+           PERFORM 8100-DETECT-ENTITY-TYPE
+           COMPUTE CheckSumSum = (3*BDay1 + 2*BDay2 + 7*BMon1 + 6*BMon2 +
+               5*BYear1 + 4*BYear2 + 3*KenniRand1 + 2*KenniRand2)
+           PERFORM UNTIL CheckSumSum < 12
+               COMPUTE CheckSumSum = CheckSumSum - 11
+           END-PERFORM
+           IF CheckSumSum = 0
+               MOVE 0 TO CheckSumTest
+           ELSE
+               COMPUTE CheckSumTest = 11 - CheckSumSum
            END-IF
+           IF CheckSumTest = CheckSum
+               MOVE "VALID" TO WS-Valid-Flag
+           ELSE
+               MOVE "INVALID" TO WS-Valid-Flag
+           END-IF
+           PERFORM 8300-WRITE-AUDIT-RECORD.
+
+       8100-DETECT-ENTITY-TYPE.
+           IF BDay1 >= 4
+               MOVE "Y" TO WS-Is-Company
+               MOVE "Company" TO WS-Entity-Type
+               COMPUTE WS-Actual-Day = BDay-Num - 40
+           ELSE
+               MOVE "N" TO WS-Is-Company
+               MOVE "Person" TO WS-Entity-Type
+               MOVE BDay-Num TO WS-Actual-Day
+           END-IF.
+
+       8200-COMPUTE-AGE.
+           MOVE "Y" TO WS-Century-Known
+           EVALUATE Century
+               WHEN 9
+                   COMPUTE WS-Full-Year = 1900 + BYear-Num
+               WHEN 0
+                   COMPUTE WS-Full-Year = 2000 + BYear-Num
+               WHEN OTHER
+                   MOVE "N" TO WS-Century-Known
+           END-EVALUATE
+           IF WS-Century-Known = "N"
+               MOVE 0 TO WS-Age
+               MOVE "UNKNOWN" TO WS-Age-Flag
+           ELSE
+               ACCEPT WS-Run-Date-Raw FROM DATE YYYYMMDD
+               COMPUTE WS-Age = WS-Run-Date-Year - WS-Full-Year
+               IF WS-Run-Date-Month < BMon-Num
+                   OR (WS-Run-Date-Month = BMon-Num AND
+                       WS-Run-Date-Day < WS-Actual-Day)
+                   SUBTRACT 1 FROM WS-Age
+               END-IF
+               IF WS-Age >= 18
+                   MOVE "ADULT" TO WS-Age-Flag
+               ELSE
+                   MOVE "MINOR" TO WS-Age-Flag
+               END-IF
+           END-IF.
+
+       8290-OPEN-AUDIT-FILE.
+           OPEN EXTEND KenniAuditFile
+           IF WS-Audit-Status NOT = "00"
+               OPEN OUTPUT KenniAuditFile
+           END-IF.
 
-           STOP RUN.
+       8300-WRITE-AUDIT-RECORD.
+           ACCEPT WS-Audit-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Audit-Time FROM TIME
+           MOVE SPACES TO KenniAuditRec
+           STRING Kennitala DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-Audit-Date DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-Audit-Time DELIMITED BY SIZE
+                  " CheckSumTest=" DELIMITED BY SIZE
+                  CheckSumTest DELIMITED BY SIZE
+                  " CheckSum=" DELIMITED BY SIZE
+                  CheckSum DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-Valid-Flag DELIMITED BY SIZE
+                  INTO KenniAuditRec
+           WRITE KenniAuditRec.
