@@ -0,0 +1,31 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+       AUTHOR. Freyr Gudjonsson.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+       01 WS-Menu-Choice PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM UNTIL WS-Menu-Choice = 9
+               DISPLAY "Kennitala System - Main Menu"
+               DISPLAY "1. Person registration / transaction ledger"
+               DISPLAY "2. Validate a kennitala"
+               DISPLAY "9. Exit"
+               DISPLAY "Select option: " WITH NO ADVANCING
+               ACCEPT WS-Menu-Choice
+               EVALUATE WS-Menu-Choice
+                   WHEN 1
+                       CALL "coby"
+                   WHEN 2
+                       CALL "kennicheck"
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid selection."
+               END-EVALUATE
+           END-PERFORM
+           DISPLAY "Goodbye."
+           STOP RUN.
